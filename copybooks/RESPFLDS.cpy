@@ -0,0 +1,12 @@
+      *> RESPFLDS - parsed fields pulled out of an Anthropic Messages API
+      *> JSON response (api_response.json). Shared by COBTHROPIC wherever
+      *> a response needs to be parsed rather than dumped raw.
+       01 WS-RESPONSE-FIELDS.
+           05 WS-RESP-TEXT             PIC X(800)  VALUE SPACES.
+           05 WS-RESP-INPUT-TOKENS     PIC 9(6)    VALUE ZERO.
+           05 WS-RESP-OUTPUT-TOKENS    PIC 9(6)    VALUE ZERO.
+           05 WS-RESP-STOP-REASON      PIC X(30)   VALUE SPACES.
+           05 WS-RESP-HAS-ERROR        PIC X       VALUE 'N'.
+               88 RESP-HAS-ERROR       VALUE 'Y'.
+           05 WS-RESP-ERROR-TYPE       PIC X(40)   VALUE SPACES.
+           05 WS-RESP-ERROR-MSG        PIC X(300)  VALUE SPACES.
