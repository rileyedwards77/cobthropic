@@ -5,116 +5,1193 @@
        PROGRAM-ID. COBTHROPIC.
        AUTHOR. CLAUDE.
        DATE-WRITTEN. 2025-09-09.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RESPONSE-FILE ASSIGN TO "api_response.json"
+           SELECT PROMPT-INPUT-FILE ASSIGN TO "prompt_input.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PROMPT-STATUS.
+
+           SELECT API-RESPONSE-FILE ASSIGN TO "api_response.json"
            ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+           SELECT RESPONSE-FILE ASSIGN TO "responses.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESPONSE-STATUS.
+
+           SELECT REQUEST-BODY-FILE ASSIGN TO "request_body.json"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO "cobthropic_config.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT CONVERSATION-FILE ASSIGN TO "conversation_history.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONVO-STATUS.
+
+           SELECT API-KEY-HEADER-FILE ASSIGN TO "api_key_header.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      *> PI-CONVERSATION-ID was added after PI-REQUEST-ID/PI-PROMPT-TEXT
+      *> were already in production use, so it is appended at the end of
+      *> the record rather than inserted between them: a prompt_input.txt
+      *> written before multi-turn support existed is a short line with
+      *> no conversation-id, and LINE SEQUENTIAL pads the missing tail
+      *> with spaces on read, which is exactly the "no conversation-id"
+      *> one-shot case already handled below. Splitting the old
+      *> PI-PROMPT-TEXT field instead would silently reinterpret the
+      *> first 10 characters of every old-format prompt as a
+      *> conversation-id and truncate its last 10 characters.
+       FD PROMPT-INPUT-FILE.
+       01 PROMPT-INPUT-RECORD.
+           05 PI-REQUEST-ID      PIC X(10).
+           05 PI-PROMPT-TEXT     PIC X(489).
+           05 PI-CONVERSATION-ID PIC X(10).
+
+      *> Raw JSON dumped by curl for the most recent call. Overwritten
+      *> every call - this is a working file, not a record of history.
+       FD API-RESPONSE-FILE.
+       01 API-RESPONSE-RECORD    PIC X(1000).
+
+      *> One line per prompt processed, keyed by request-id, so a whole
+      *> batch of answers can be looked up after the run completes.
        FD RESPONSE-FILE.
        01 RESPONSE-RECORD    PIC X(1000).
-      
+
+      *> The full JSON request body (model/max_tokens/temperature/messages)
+      *> for the call currently in flight. Overwritten every call, same as
+      *> API-RESPONSE-FILE - this is a working file, not a record of
+      *> history. Passed to curl via "-d @request_body.json" instead of
+      *> inlining the JSON as a shell argument, so prompt/conversation text
+      *> containing quotes, backslashes, or apostrophes can never be
+      *> misparsed by the shell. Sized to comfortably hold WS-JSON-PAYLOAD
+      *> plus the full WS-JSON-PAYLOAD2 messages array (10 history turns
+      *> at up to 1600 escaped chars each, plus the final prompt) with
+      *> room to spare - see WS-JSON-PAYLOAD2 for the sizing math.
+       FD REQUEST-BODY-FILE.
+       01 REQUEST-BODY-RECORD PIC X(21000).
+
+      *> Append-only record of every API call, for reconciling against the
+      *> Anthropic invoice: when it ran, what model, curl's return code,
+      *> and (once parsed) token usage.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD   PIC X(200).
+
+      *> Holds the request-id of the last prompt fully processed, so a
+      *> restarted batch can skip everything already paid for. Rewritten
+      *> (open/write/close) after every successful prompt.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD  PIC X(10).
+
+      *> Ops-tunable settings, one KEY=VALUE pair per line. Read once at
+      *> startup so changing model/limits doesn't need a recompile.
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD      PIC X(80).
+
+      *> Prior turns for every conversation-id ever seen, one turn per
+      *> line ("conversation-id|role|content"), appended to after each
+      *> successful call. BUILD-CURL-COMMAND reads this back to give a
+      *> multi-turn conversation its full history on the next call.
+       FD CONVERSATION-FILE.
+       01 CONVERSATION-RECORD PIC X(850).
+
+      *> Short-lived file holding the curl header line with the live API
+      *> key, so the key never appears as a "-H" argument on the curl
+      *> command line (and therefore never shows up in `ps`). Written
+      *> fresh by BUILD-CURL-COMMAND for each prompt and removed by
+      *> REMOVE-API-KEY-HEADER-FILE as soon as CALL-ANTHROPIC-API (all
+      *> retries included) is done with it.
+       FD API-KEY-HEADER-FILE.
+       01 API-KEY-HEADER-RECORD PIC X(220).
+
        WORKING-STORAGE SECTION.
        01 WS-API-KEY         PIC X(200) VALUE SPACES.
-       01 WS-API-KEY-MASKED  PIC X(200).
-       01 WS-CURL-COMMAND-MASKED PIC X(1000).
-       
-       01 WS-CURL-COMMAND    PIC X(1000).
-       01 WS-JSON-PAYLOAD    PIC X(300) VALUE
-           '{"model":"claude-3-5-sonnet-20241022","max_tokens":100,'.
-       01 WS-JSON-PAYLOAD2   PIC X(100) VALUE
-           '"messages":[{"role":"user","content":"Hello world!"}]}'.
-       
+
+       01 WS-CURL-COMMAND    PIC X(300) VALUE SPACES.
+       01 WS-CFG-MODEL       PIC X(60) VALUE "claude-3-5-sonnet-20241022".
+       01 WS-CFG-MAX-TOKENS  PIC X(10) VALUE "100".
+       01 WS-CFG-TEMPERATURE PIC X(10) VALUE "1.0".
+       01 WS-JSON-PAYLOAD    PIC X(300) VALUE SPACES.
+      *> Worst case is 10 history turns at up to 1600 escaped chars
+      *> each (WS-CONVO-CONTENT/ESCAPE-JSON-STRING) plus ~40 chars of
+      *> role/content wrapper per turn, then the final user turn at the
+      *> same 1600-char ceiling: (10 * 1640) + 1640 = 18040. Sized with
+      *> headroom above that; BUILD-MESSAGES-ARRAY also flags
+      *> WS-JSON-OVERFLOW if this ever proves not to be enough, instead
+      *> of letting STRING silently truncate the JSON it builds.
+       01 WS-JSON-PAYLOAD2   PIC X(20000) VALUE SPACES.
+       01 WS-JSON-OVERFLOW   PIC X VALUE 'N'.
+           88 JSON-OVERFLOW  VALUE 'Y'.
+       01 WS-MSG-PTR         PIC 9(5) VALUE 1.
+       01 WS-CURRENT-REQUEST-ID PIC X(10) VALUE SPACES.
+       01 WS-CURRENT-CONVERSATION-ID PIC X(10) VALUE SPACES.
+       01 WS-CURRENT-PROMPT  PIC X(489) VALUE SPACES.
+
+      *> Scratch fields for ESCAPE-JSON-STRING: takes whatever text is in
+      *> WS-JSON-ESCAPE-IN and leaves a JSON-safe (quotes/backslashes/
+      *> control characters escaped) version in WS-JSON-ESCAPE-OUT. Used
+      *> on every prompt/response turn embedded into the messages array,
+      *> since that text comes from a prompt input file or a prior API
+      *> response and is not under this program's control.
+       01 WS-JSON-ESCAPE-IN    PIC X(800) VALUE SPACES.
+       01 WS-JSON-ESCAPE-OUT   PIC X(1600) VALUE SPACES.
+       01 WS-ESCAPE-IDX        PIC 9(4) VALUE ZERO.
+       01 WS-ESCAPE-LEN        PIC 9(4) VALUE ZERO.
+       01 WS-ESCAPE-OUT-PTR    PIC 9(5) VALUE 1.
+       01 WS-ESCAPE-CHAR       PIC X VALUE SPACE.
+
+      *> Scratch fields for EXTRACT-JSON-STRING-VALUE: the reverse of
+      *> ESCAPE-JSON-STRING above. Takes text starting right after a
+      *> JSON string value's opening quote (as left in WS-PARSE-REMAINDER/
+      *> WS-PARSE-FIELD by the UNSTRINGs in PARSE-API-RESPONSE and
+      *> DETECT-API-ERROR) and leaves the unescaped value, stopped at the
+      *> first unescaped closing quote, in WS-JSON-UNESC-OUT. Sized to
+      *> match WS-PARSE-REMAINDER/WS-PARSE-FIELD since it scans whatever
+      *> was captured there, not just the value itself.
+       01 WS-JSON-UNESC-IN     PIC X(30000) VALUE SPACES.
+       01 WS-JSON-UNESC-OUT    PIC X(30000) VALUE SPACES.
+       01 WS-UNESC-IN-IDX      PIC 9(5) VALUE ZERO.
+       01 WS-UNESC-OUT-PTR     PIC 9(5) VALUE 1.
+       01 WS-UNESC-CHAR        PIC X VALUE SPACE.
+       01 WS-UNESC-DONE-FLAG   PIC X VALUE 'N'.
+           88 UNESC-DONE       VALUE 'Y'.
+
+      *> Prior turns for the conversation-id of the prompt currently
+      *> being processed, loaded by LOAD-CONVERSATION-HISTORY. 10 turns
+      *> is 5 user/assistant exchanges of history sent back on every
+      *> follow-up call - plenty for the kind of back-and-forth this
+      *> batch job is used for. WS-CONVO-CONTENT is sized to match
+      *> WS-RESP-TEXT (RESPFLDS.cpy) since an assistant turn is exactly
+      *> that field's content round-tripped through CONVERSATION-FILE.
+       01 WS-CONVO-HISTORY-TABLE.
+           05 WS-CONVO-TURN OCCURS 10 TIMES INDEXED BY CONVO-IDX.
+               10 WS-CONVO-ROLE     PIC X(10)  VALUE SPACES.
+               10 WS-CONVO-CONTENT  PIC X(800) VALUE SPACES.
+       01 WS-CONVO-TURN-COUNT  PIC 9(2) VALUE ZERO.
+       01 WS-CONVO-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-CONVO-EOF-FLAG    PIC X VALUE 'N'.
+           88 END-OF-CONVO     VALUE 'Y'.
+       01 WS-CONVO-FILE-CONVID   PIC X(10)  VALUE SPACES.
+       01 WS-CONVO-FILE-ROLE     PIC X(10)  VALUE SPACES.
+       01 WS-CONVO-FILE-CONTENT  PIC X(800) VALUE SPACES.
+       01 WS-CONVO-LINE-PTR      PIC 9(4) VALUE 1.
+
        01 WS-SYSTEM-RESULT   PIC 9(3).
        01 WS-EOF-FLAG        PIC X VALUE 'N'.
            88 END-OF-FILE    VALUE 'Y'.
-       
+       01 WS-RESP-EOF-FLAG   PIC X VALUE 'N'.
+           88 END-OF-RESPONSE VALUE 'Y'.
+
        01 WS-DISPLAY-LINE    PIC X(100).
-      
+
+      *> Anthropic puts usage/stop_reason AFTER content[0].text in the
+      *> response body, so this has to be wide enough to hold a full
+      *> reply at the largest max_tokens an operator could reasonably
+      *> configure (see cobthropic_config.txt MAX_TOKENS) or usage
+      *> parsing below silently finds nothing and reports zero tokens.
+      *> Sized for an ~8000-token reply at a generous 3 chars/token plus
+      *> the JSON envelope; LOAD-RAW-RESPONSE also flags
+      *> WS-RAW-JSON-TRUNCATED if a response ever exceeds even that, and
+      *> PARSE-API-RESPONSE refuses to report zero usage as if it were
+      *> real when that happens.
+       01 WS-RAW-JSON        PIC X(30000) VALUE SPACES.
+       01 WS-RAW-JSON-TRUNCATED PIC X VALUE 'N'.
+           88 RAW-JSON-TRUNCATED VALUE 'Y'.
+       01 WS-RESP-USAGE-FOUND   PIC X VALUE 'N'.
+           88 RESP-USAGE-FOUND  VALUE 'Y'.
+       COPY "RESPFLDS.cpy".
+
+       01 WS-PARSE-WORK.
+           05 WS-PARSE-JUNK       PIC X(30000) VALUE SPACES.
+           05 WS-PARSE-REMAINDER  PIC X(30000) VALUE SPACES.
+           05 WS-PARSE-FIELD      PIC X(30000) VALUE SPACES.
+           05 WS-PARSE-NUMSTR     PIC X(20)    VALUE SPACES.
+
+       01 WS-AUDIT-TIMESTAMP  PIC X(21) VALUE SPACES.
+
+       01 WS-CFG-MAX-RETRIES       PIC 9(2) VALUE 3.
+       01 WS-RETRY-ATTEMPT         PIC 9(2) VALUE ZERO.
+       01 WS-CFG-RETRY-DELAY-SECS  PIC 9(3) VALUE 2.
+       01 WS-RETRY-NEEDED          PIC X VALUE 'N'.
+           88 RETRY-NEEDED         VALUE 'Y'.
+       01 WS-SLEEP-COMMAND         PIC X(30) VALUE SPACES.
+
+       01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-LAST-CHECKPOINT-ID    PIC X(10) VALUE SPACES.
+
+       01 WS-CONFIG-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-CONFIG-EOF-FLAG       PIC X VALUE 'N'.
+           88 END-OF-CONFIG        VALUE 'Y'.
+       01 WS-CONFIG-KEY            PIC X(30) VALUE SPACES.
+       01 WS-CONFIG-VALUE          PIC X(50) VALUE SPACES.
+
+       01 WS-COMMAND-LINE-ARG      PIC X(20) VALUE SPACES.
+
+       01 WS-PROMPT-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-RESPONSE-STATUS       PIC X(2) VALUE SPACES.
+
+      *> Fields used by GENERATE-USAGE-REPORT to pick AUDIT-LOG-RECORD
+      *> apart and accumulate totals by day and model.
+       01 WS-AUDIT-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-AUDIT-EOF-FLAG        PIC X VALUE 'N'.
+           88 END-OF-AUDIT         VALUE 'Y'.
+       01 WS-AUDIT-PARSE.
+           05 WS-AUDIT-TS-FIELD      PIC X(21) VALUE SPACES.
+           05 WS-AUDIT-REQID-FIELD   PIC X(21) VALUE SPACES.
+           05 WS-AUDIT-MODEL-FIELD   PIC X(60) VALUE SPACES.
+           05 WS-AUDIT-RC-FIELD      PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-IN-FIELD      PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-OUT-FIELD     PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-ERR-FIELD     PIC X(60) VALUE SPACES.
+       01 WS-AUDIT-DAY             PIC X(8)  VALUE SPACES.
+       01 WS-AUDIT-IN-TOKENS       PIC 9(9)  VALUE ZERO.
+       01 WS-AUDIT-OUT-TOKENS      PIC 9(9)  VALUE ZERO.
+
+      *> One accumulator row per day/model combination seen in the audit
+      *> log. 200 rows is comfortably more than a month's worth of
+      *> distinct day/model pairs for this job.
+       01 WS-REPORT-TABLE.
+           05 WS-REPORT-ENTRY OCCURS 200 TIMES INDEXED BY RPT-IDX.
+               10 WS-REPORT-DAY        PIC X(8)  VALUE SPACES.
+               10 WS-REPORT-MODEL      PIC X(60) VALUE SPACES.
+               10 WS-REPORT-CALLS      PIC 9(6)  VALUE ZERO.
+               10 WS-REPORT-IN-TOKENS  PIC 9(9)  VALUE ZERO.
+               10 WS-REPORT-OUT-TOKENS PIC 9(9)  VALUE ZERO.
+       01 WS-REPORT-COUNT          PIC 9(4) VALUE ZERO.
+       01 WS-REPORT-FOUND          PIC X VALUE 'N'.
+           88 REPORT-ENTRY-FOUND   VALUE 'Y'.
+       01 WS-REPORT-CALLS-DISPLAY      PIC ZZZ,ZZ9.
+       01 WS-REPORT-IN-TOKENS-DISPLAY  PIC ZZZ,ZZZ,ZZ9.
+       01 WS-REPORT-OUT-TOKENS-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+
+      *> Illustrative per-model list pricing (USD per million tokens) for
+      *> the cost estimate - update here when Anthropic's rate card
+      *> changes. Unrecognized models fall back to the DEFAULT row.
+       01 WS-PRICE-TABLE.
+           05 WS-PRICE-ENTRY OCCURS 4 TIMES INDEXED BY PRC-IDX.
+               10 WS-PRICE-MODEL        PIC X(60) VALUE SPACES.
+               10 WS-PRICE-IN-PER-MTOK  PIC 9(5)V99 VALUE ZERO.
+               10 WS-PRICE-OUT-PER-MTOK PIC 9(5)V99 VALUE ZERO.
+       01 WS-ESTIMATED-COST        PIC 9(9)V99 VALUE ZERO.
+       01 WS-ESTIMATED-COST-DISPLAY PIC Z,ZZZ,ZZ9.99.
+       01 WS-GRAND-TOTAL-CALLS     PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL-IN        PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-OUT       PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-COST      PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL-COST-DISPLAY PIC Z,ZZZ,ZZ9.99.
+       01 WS-GRAND-TOTAL-CALLS-DISPLAY PIC Z,ZZZ,ZZ9.
+       01 WS-GRAND-TOTAL-IN-DISPLAY    PIC ZZZ,ZZZ,ZZ9.
+       01 WS-GRAND-TOTAL-OUT-DISPLAY   PIC ZZZ,ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "=== Cobthropic: COBOL + Anthropic API ===".
            DISPLAY " ".
+
+           ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE.
+           IF FUNCTION TRIM(WS-COMMAND-LINE-ARG) = "REPORT"
+               PERFORM GENERATE-USAGE-REPORT
+               STOP RUN
+           END-IF.
+
            ACCEPT WS-API-KEY FROM ENVIRONMENT "ANTHROPIC_API_KEY".
            IF FUNCTION LENGTH(FUNCTION TRIM(WS-API-KEY)) = 0
                DISPLAY "ERROR: Environment variable ANTHROPIC_API_KEY is not set."
                STOP RUN
            END-IF.
-           
-           PERFORM BUILD-CURL-COMMAND.
-           DISPLAY "Command (key masked): ".
-           DISPLAY WS-CURL-COMMAND-MASKED.
-           PERFORM CALL-ANTHROPIC-API.
-           PERFORM READ-API-RESPONSE.
-           
+
+           PERFORM READ-CONFIG.
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT PROMPT-INPUT-FILE.
+           IF WS-PROMPT-STATUS NOT = "00"
+               DISPLAY "ERROR: prompt_input.txt not found - nothing to process."
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND RESPONSE-FILE.
+           IF WS-RESPONSE-STATUS = "35"
+               OPEN OUTPUT RESPONSE-FILE
+               CLOSE RESPONSE-FILE
+               OPEN EXTEND RESPONSE-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE
+               READ PROMPT-INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE PI-REQUEST-ID TO WS-CURRENT-REQUEST-ID
+                       MOVE PI-CONVERSATION-ID TO WS-CURRENT-CONVERSATION-ID
+                       MOVE PI-PROMPT-TEXT TO WS-CURRENT-PROMPT
+                       IF WS-LAST-CHECKPOINT-ID NOT = SPACES
+                           AND WS-CURRENT-REQUEST-ID NOT > WS-LAST-CHECKPOINT-ID
+                           DISPLAY "Skipping " FUNCTION TRIM(WS-CURRENT-REQUEST-ID)
+                                   " - already completed per checkpoint."
+                       ELSE
+                           PERFORM PROCESS-ONE-PROMPT
+                           IF NOT RESP-HAS-ERROR
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROMPT-INPUT-FILE.
+           CLOSE RESPONSE-FILE.
+           CLOSE AUDIT-LOG-FILE.
+
            DISPLAY " ".
-           DISPLAY "Programme completed successfully.".
+           DISPLAY "Batch completed successfully.".
            STOP RUN.
-      
+
+       PROCESS-ONE-PROMPT.
+           DISPLAY "Processing request " FUNCTION TRIM(WS-CURRENT-REQUEST-ID).
+           PERFORM BUILD-CURL-COMMAND.
+           IF JSON-OVERFLOW
+               PERFORM REMOVE-API-KEY-HEADER-FILE
+               PERFORM FLAG-PAYLOAD-OVERFLOW
+           ELSE
+               DISPLAY "Command: "
+               DISPLAY WS-CURL-COMMAND
+               PERFORM CALL-ANTHROPIC-API
+               PERFORM REMOVE-API-KEY-HEADER-FILE
+           END-IF.
+           PERFORM REPORT-API-RESPONSE.
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+           PERFORM APPEND-CONVERSATION-TURNS.
+
+      *> The messages array overflowed WS-JSON-PAYLOAD2 (see its
+      *> WORKING-STORAGE comment) before the request was ever sent, so
+      *> there is no curl call to make and nothing to parse - this just
+      *> reports it the same way an API-level error would be reported,
+      *> so it shows up in responses.txt and the audit log instead of
+      *> being recorded as a normal call with zero usage.
+       FLAG-PAYLOAD-OVERFLOW.
+           MOVE SPACES TO WS-RESPONSE-FIELDS.
+           SET RESP-HAS-ERROR TO TRUE.
+           MOVE "payload_overflow" TO WS-RESP-ERROR-TYPE.
+           MOVE "Conversation history plus new prompt exceeded the request buffer and was not sent"
+               TO WS-RESP-ERROR-MSG.
+           MOVE ZERO TO WS-SYSTEM-RESULT.
+
+      *> Assembles the messages array (prior history, if any, plus the
+      *> new user turn) into WS-JSON-PAYLOAD2, writes the full request
+      *> body out to REQUEST-BODY-FILE, then builds a curl command that
+      *> reads that file via "-d @file" instead of inlining the JSON as a
+      *> shell argument - prompt/conversation text is arbitrary input we
+      *> don't control, and an apostrophe or quote in it would otherwise
+      *> break out of the shell's single-quoted -d argument.
        BUILD-CURL-COMMAND.
-           STRING 
+           PERFORM LOAD-CONVERSATION-HISTORY.
+           PERFORM BUILD-MESSAGES-ARRAY.
+           PERFORM WRITE-API-KEY-HEADER-FILE.
+
+           STRING
+               '{"model":"'
+               FUNCTION TRIM(WS-CFG-MODEL)
+               '","max_tokens":'
+               FUNCTION TRIM(WS-CFG-MAX-TOKENS)
+               ',"temperature":'
+               FUNCTION TRIM(WS-CFG-TEMPERATURE)
+               ','
+               DELIMITED BY SIZE
+               INTO WS-JSON-PAYLOAD
+           END-STRING.
+
+           PERFORM WRITE-REQUEST-BODY-FILE.
+
+           STRING
                'curl -X POST https://api.anthropic.com/v1/messages '
                '-H "Content-Type: application/json" '
                '-H "anthropic-version: 2023-06-01" '
-               '-H "x-api-key: '
-               FUNCTION TRIM(WS-API-KEY)
-               '" '
-               '-d '''
-               FUNCTION TRIM(WS-JSON-PAYLOAD)
-               FUNCTION TRIM(WS-JSON-PAYLOAD2)
-               ''' '
+               '-H @api_key_header.txt '
+               '-d @request_body.json '
                '> api_response.json 2>&1'
                INTO WS-CURL-COMMAND
            END-STRING.
-           STRING 
-                'curl -X POST https://api.anthropic.com/v1/messages '
-                '-H "Content-Type: application/json" '
-                '-H "anthropic-version: 2023-06-01" '
-                '-H "x-api-key: ****..." '
-                '-d '''
-                FUNCTION TRIM(WS-JSON-PAYLOAD)
-                FUNCTION TRIM(WS-JSON-PAYLOAD2)
-                ''' '
-                '> api_response.json 2>&1'
-                INTO WS-CURL-COMMAND-MASKED
-           END-STRING.
-      
+
+      *> Runs curl, then loads and parses whatever it wrote so the retry
+      *> decision can look at the API-level error type. Retries (with a
+      *> short sleep between attempts) on a transport failure (nonzero
+      *> curl return code) or on a transient API error (overloaded_error,
+      *> rate_limit_error); gives up after WS-CFG-MAX-RETRIES attempts.
+      *> A non-transient API error (bad request, auth, etc) is not worth
+      *> retrying, so it falls through to REPORT-API-RESPONSE immediately.
        CALL-ANTHROPIC-API.
-           DISPLAY "Calling Anthropic API...".
-           
-           CALL "SYSTEM" USING WS-CURL-COMMAND 
-               GIVING WS-SYSTEM-RESULT.
-           
-           IF WS-SYSTEM-RESULT = 0
-               DISPLAY "API call successful."
-           ELSE
-               DISPLAY "API call failed with return code: " 
-                       WS-SYSTEM-RESULT
-               DISPLAY "Check your API key and network connection."
-               STOP RUN
-           END-IF.
-      
-       READ-API-RESPONSE.
-           DISPLAY " ".
-           DISPLAY "=== API Response ===".
-           
-           OPEN INPUT RESPONSE-FILE.
-           
-           PERFORM UNTIL END-OF-FILE
-               READ RESPONSE-FILE
+           MOVE ZERO TO WS-RETRY-ATTEMPT.
+           MOVE 'Y' TO WS-RETRY-NEEDED.
+
+           PERFORM UNTIL NOT RETRY-NEEDED
+               MOVE 'N' TO WS-RETRY-NEEDED
+               ADD 1 TO WS-RETRY-ATTEMPT
+               DISPLAY "Calling Anthropic API (attempt "
+                       WS-RETRY-ATTEMPT " of " WS-CFG-MAX-RETRIES ")..."
+
+               CALL "SYSTEM" USING WS-CURL-COMMAND
+                   GIVING WS-SYSTEM-RESULT
+
+               IF WS-SYSTEM-RESULT = 0
+                   DISPLAY "API call successful."
+                   PERFORM LOAD-RAW-RESPONSE
+                   PERFORM PARSE-API-RESPONSE
+                   IF RESP-HAS-ERROR
+                       AND (FUNCTION TRIM(WS-RESP-ERROR-TYPE) = "overloaded_error"
+                            OR FUNCTION TRIM(WS-RESP-ERROR-TYPE) = "rate_limit_error")
+                       IF WS-RETRY-ATTEMPT < WS-CFG-MAX-RETRIES
+                           PERFORM BACKOFF-AND-RETRY
+                       ELSE
+                           DISPLAY "Giving up after " WS-CFG-MAX-RETRIES
+                                   " attempts: " FUNCTION TRIM(WS-RESP-ERROR-TYPE)
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "API call failed with return code: "
+                           WS-SYSTEM-RESULT
+                   IF WS-RETRY-ATTEMPT < WS-CFG-MAX-RETRIES
+                       PERFORM BACKOFF-AND-RETRY
+                   ELSE
+                       DISPLAY "Check your API key and network connection."
+                       DISPLAY "Giving up after " WS-CFG-MAX-RETRIES " attempts."
+                       PERFORM REMOVE-API-KEY-HEADER-FILE
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       BACKOFF-AND-RETRY.
+           DISPLAY "Retrying in " WS-CFG-RETRY-DELAY-SECS
+                   " second(s) (attempt " WS-RETRY-ATTEMPT
+                   " of " WS-CFG-MAX-RETRIES ")...".
+           MOVE SPACES TO WS-SLEEP-COMMAND.
+           STRING 'sleep ' WS-CFG-RETRY-DELAY-SECS
+               DELIMITED BY SIZE
+               INTO WS-SLEEP-COMMAND
+           END-STRING.
+           CALL "SYSTEM" USING WS-SLEEP-COMMAND.
+           MOVE 'Y' TO WS-RETRY-NEEDED.
+
+      *> Reads api_response.json into WS-RAW-JSON, one curl call's worth.
+       LOAD-RAW-RESPONSE.
+           MOVE SPACES TO WS-RAW-JSON.
+           MOVE 'N' TO WS-RAW-JSON-TRUNCATED.
+           SET WS-RESP-EOF-FLAG TO 'N'.
+           OPEN INPUT API-RESPONSE-FILE.
+
+           PERFORM UNTIL END-OF-RESPONSE
+               READ API-RESPONSE-FILE
                    AT END
-                       SET END-OF-FILE TO TRUE
+                       SET END-OF-RESPONSE TO TRUE
                    NOT AT END
-                       MOVE RESPONSE-RECORD TO WS-DISPLAY-LINE
-                       DISPLAY WS-DISPLAY-LINE
+                       STRING
+                           FUNCTION TRIM(WS-RAW-JSON)
+                           FUNCTION TRIM(API-RESPONSE-RECORD)
+                           DELIMITED BY SIZE
+                           INTO WS-RAW-JSON
+                           ON OVERFLOW
+                               SET RAW-JSON-TRUNCATED TO TRUE
+                       END-STRING
                END-READ
            END-PERFORM.
-           
-           CLOSE RESPONSE-FILE.
-           
+
+           CLOSE API-RESPONSE-FILE.
+
+      *> WS-RESPONSE-FIELDS is already populated by CALL-ANTHROPIC-API's
+      *> retry loop (the last LOAD-RAW-RESPONSE/PARSE-API-RESPONSE it ran) -
+      *> this just reports it, it does not re-read the file.
+       REPORT-API-RESPONSE.
+           DISPLAY " ".
+           DISPLAY "=== API Response (" FUNCTION TRIM(WS-CURRENT-REQUEST-ID) ") ===".
+
+           MOVE SPACES TO RESPONSE-RECORD.
+           IF RESP-HAS-ERROR
+               DISPLAY "API ERROR: " FUNCTION TRIM(WS-RESP-ERROR-TYPE)
+                       " - " FUNCTION TRIM(WS-RESP-ERROR-MSG)
+               STRING
+                   FUNCTION TRIM(WS-CURRENT-REQUEST-ID)
+                   '|ERROR:'
+                   FUNCTION TRIM(WS-RESP-ERROR-TYPE)
+                   ':'
+                   FUNCTION TRIM(WS-RESP-ERROR-MSG)
+                   DELIMITED BY SIZE
+                   INTO RESPONSE-RECORD
+               END-STRING
+           ELSE
+               DISPLAY "Answer: " FUNCTION TRIM(WS-RESP-TEXT)
+               DISPLAY "Stop reason: " FUNCTION TRIM(WS-RESP-STOP-REASON)
+               DISPLAY "Input tokens: " WS-RESP-INPUT-TOKENS
+                       "  Output tokens: " WS-RESP-OUTPUT-TOKENS
+               STRING
+                   FUNCTION TRIM(WS-CURRENT-REQUEST-ID)
+                   '|'
+                   FUNCTION TRIM(WS-RESP-TEXT)
+                   DELIMITED BY SIZE
+                   INTO RESPONSE-RECORD
+               END-STRING
+           END-IF.
+           WRITE RESPONSE-RECORD.
+
            DISPLAY "=== End Response ===".
-      
-       END PROGRAM COBTHROPIC.
\ No newline at end of file
+
+      *> Pulls content[0].text, usage.input_tokens, usage.output_tokens
+      *> and stop_reason out of WS-RAW-JSON. The Messages API returns
+      *> compact single-object JSON, so a couple of UNSTRINGs anchored
+      *> on the field markers are enough - no general JSON parser needed.
+       PARSE-API-RESPONSE.
+           MOVE SPACES TO WS-RESPONSE-FIELDS.
+           SET WS-RESP-HAS-ERROR TO 'N'.
+           MOVE 'N' TO WS-RESP-USAGE-FOUND.
+
+           MOVE SPACES TO WS-PARSE-REMAINDER.
+           UNSTRING WS-RAW-JSON DELIMITED BY '"text":"'
+               INTO WS-PARSE-JUNK WS-PARSE-REMAINDER
+           END-UNSTRING.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-REMAINDER)) > 0
+               MOVE WS-PARSE-REMAINDER TO WS-JSON-UNESC-IN
+               PERFORM EXTRACT-JSON-STRING-VALUE
+               MOVE WS-JSON-UNESC-OUT TO WS-RESP-TEXT
+           END-IF.
+
+           MOVE SPACES TO WS-PARSE-REMAINDER.
+           UNSTRING WS-RAW-JSON DELIMITED BY '"stop_reason":"'
+               INTO WS-PARSE-JUNK WS-PARSE-REMAINDER
+           END-UNSTRING.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-REMAINDER)) > 0
+               UNSTRING WS-PARSE-REMAINDER DELIMITED BY '"'
+                   INTO WS-RESP-STOP-REASON
+               END-UNSTRING
+           END-IF.
+
+           MOVE SPACES TO WS-PARSE-REMAINDER.
+           UNSTRING WS-RAW-JSON DELIMITED BY '"input_tokens":'
+               INTO WS-PARSE-JUNK WS-PARSE-REMAINDER
+           END-UNSTRING.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-REMAINDER)) > 0
+               MOVE SPACES TO WS-PARSE-NUMSTR
+               UNSTRING WS-PARSE-REMAINDER DELIMITED BY ',' OR '}'
+                   INTO WS-PARSE-NUMSTR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-NUMSTR))
+                   TO WS-RESP-INPUT-TOKENS
+               SET RESP-USAGE-FOUND TO TRUE
+           END-IF.
+
+           MOVE SPACES TO WS-PARSE-REMAINDER.
+           UNSTRING WS-RAW-JSON DELIMITED BY '"output_tokens":'
+               INTO WS-PARSE-JUNK WS-PARSE-REMAINDER
+           END-UNSTRING.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-REMAINDER)) > 0
+               MOVE SPACES TO WS-PARSE-NUMSTR
+               UNSTRING WS-PARSE-REMAINDER DELIMITED BY ',' OR '}'
+                   INTO WS-PARSE-NUMSTR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-NUMSTR))
+                   TO WS-RESP-OUTPUT-TOKENS
+           END-IF.
+
+           PERFORM DETECT-API-ERROR.
+           PERFORM DETECT-RESPONSE-TRUNCATION.
+
+      *> The Anthropic error envelope is a top-level object distinct from
+      *> a successful response: {"type":"error","error":{"type":"...",
+      *> "message":"..."}}. curl still exits 0 for these (it got an HTTP
+      *> response, just not a 2xx one), so this is the only way to tell
+      *> a transport success apart from an API-level failure.
+       DETECT-API-ERROR.
+           MOVE SPACES TO WS-PARSE-REMAINDER.
+           UNSTRING WS-RAW-JSON DELIMITED BY '"error":{'
+               INTO WS-PARSE-JUNK WS-PARSE-REMAINDER
+           END-UNSTRING.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-REMAINDER)) > 0
+               SET RESP-HAS-ERROR TO TRUE
+
+               MOVE SPACES TO WS-PARSE-FIELD
+               UNSTRING WS-PARSE-REMAINDER DELIMITED BY '"type":"'
+                   INTO WS-PARSE-JUNK WS-PARSE-FIELD
+               END-UNSTRING
+               MOVE WS-PARSE-FIELD TO WS-JSON-UNESC-IN
+               PERFORM EXTRACT-JSON-STRING-VALUE
+               MOVE WS-JSON-UNESC-OUT TO WS-RESP-ERROR-TYPE
+
+               MOVE SPACES TO WS-PARSE-FIELD
+               UNSTRING WS-PARSE-REMAINDER DELIMITED BY '"message":"'
+                   INTO WS-PARSE-JUNK WS-PARSE-FIELD
+               END-UNSTRING
+               MOVE WS-PARSE-FIELD TO WS-JSON-UNESC-IN
+               PERFORM EXTRACT-JSON-STRING-VALUE
+               MOVE WS-JSON-UNESC-OUT TO WS-RESP-ERROR-MSG
+           END-IF.
+
+      *> Scans WS-JSON-UNESC-IN (text starting right after a JSON
+      *> string's opening quote) for the first UNESCAPED closing quote,
+      *> unescaping \" \\ \n along the way, and leaves the result in
+      *> WS-JSON-UNESC-OUT. A bare `UNSTRING ... DELIMITED BY '"'` stops
+      *> at the first quote regardless of whether it's escaped, which
+      *> truncates any value containing an embedded \" (e.g. quoted
+      *> speech in ordinary prose) and leaves a stray trailing backslash.
+       EXTRACT-JSON-STRING-VALUE.
+           MOVE SPACES TO WS-JSON-UNESC-OUT.
+           MOVE 1 TO WS-UNESC-OUT-PTR.
+           MOVE 'N' TO WS-UNESC-DONE-FLAG.
+           PERFORM VARYING WS-UNESC-IN-IDX FROM 1 BY 1
+                   UNTIL WS-UNESC-IN-IDX > FUNCTION LENGTH(WS-JSON-UNESC-IN)
+                   OR UNESC-DONE
+               MOVE WS-JSON-UNESC-IN(WS-UNESC-IN-IDX:1) TO WS-UNESC-CHAR
+               EVALUATE WS-UNESC-CHAR
+                   WHEN '"'
+                       SET UNESC-DONE TO TRUE
+                   WHEN '\'
+                       ADD 1 TO WS-UNESC-IN-IDX
+                       IF WS-UNESC-IN-IDX <= FUNCTION LENGTH(WS-JSON-UNESC-IN)
+                           MOVE WS-JSON-UNESC-IN(WS-UNESC-IN-IDX:1)
+                               TO WS-UNESC-CHAR
+                           EVALUATE WS-UNESC-CHAR
+                               WHEN 'n'
+                                   STRING X'0A' DELIMITED BY SIZE
+                                       INTO WS-JSON-UNESC-OUT
+                                       WITH POINTER WS-UNESC-OUT-PTR
+                                   END-STRING
+                               WHEN 't'
+                                   STRING X'09' DELIMITED BY SIZE
+                                       INTO WS-JSON-UNESC-OUT
+                                       WITH POINTER WS-UNESC-OUT-PTR
+                                   END-STRING
+                               WHEN OTHER
+                                   STRING WS-UNESC-CHAR DELIMITED BY SIZE
+                                       INTO WS-JSON-UNESC-OUT
+                                       WITH POINTER WS-UNESC-OUT-PTR
+                                   END-STRING
+                           END-EVALUATE
+                       END-IF
+                   WHEN OTHER
+                       STRING WS-UNESC-CHAR DELIMITED BY SIZE
+                           INTO WS-JSON-UNESC-OUT
+                           WITH POINTER WS-UNESC-OUT-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+      *> A successful (non-error-envelope) response with no usage ever
+      *> found, or a WS-RAW-JSON that LOAD-RAW-RESPONSE flagged as
+      *> truncated, means the raw response was cut off before
+      *> usage/stop_reason - most likely by a very large max_tokens
+      *> reply outgrowing WS-RAW-JSON. Reporting that as zero tokens
+      *> would silently corrupt the audit log and usage report, so it
+      *> is raised as an error instead.
+       DETECT-RESPONSE-TRUNCATION.
+           IF NOT RESP-HAS-ERROR
+               AND (RAW-JSON-TRUNCATED OR NOT RESP-USAGE-FOUND)
+               SET RESP-HAS-ERROR TO TRUE
+               MOVE "response_truncated" TO WS-RESP-ERROR-TYPE
+               MOVE "Raw API response exceeded WS-RAW-JSON capacity before usage could be parsed"
+                   TO WS-RESP-ERROR-MSG
+           END-IF.
+
+        WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT WS-AUDIT-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING
+               FUNCTION TRIM(WS-AUDIT-TIMESTAMP) '-'
+               FUNCTION CURRENT-DATE(9:6)
+               '|' FUNCTION TRIM(WS-CURRENT-REQUEST-ID)
+               '|' FUNCTION TRIM(WS-CFG-MODEL)
+               '|rc=' WS-SYSTEM-RESULT
+               '|in=' WS-RESP-INPUT-TOKENS
+               '|out=' WS-RESP-OUTPUT-TOKENS
+               '|err=' WS-RESP-HAS-ERROR ':'
+               FUNCTION TRIM(WS-RESP-ERROR-TYPE)
+               DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING.
+           WRITE AUDIT-LOG-RECORD.
+
+      *> Loads the request-id of the last successfully completed prompt
+      *> from a prior run, if any, so a restart skips what was already
+      *> submitted and paid for. A missing checkpoint file just means
+      *> this is the first run - start from the top of the input file.
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-CHECKPOINT-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "Resuming after checkpoint: "
+                       FUNCTION TRIM(WS-LAST-CHECKPOINT-ID)
+           END-IF.
+
+      *> Reads ops-tunable settings from cobthropic_config.txt (KEY=VALUE
+      *> per line: MODEL, MAX_TOKENS, TEMPERATURE, MAX_RETRIES,
+      *> RETRY_DELAY_SECS). Unset keys keep their WORKING-STORAGE default,
+      *> and a missing file just means "run with defaults" - not an error.
+       READ-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF WS-CONFIG-STATUS = "00"
+               SET WS-CONFIG-EOF-FLAG TO 'N'
+               PERFORM UNTIL END-OF-CONFIG
+                   READ CONFIG-FILE
+                       AT END
+                           SET END-OF-CONFIG TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+               DISPLAY "Config loaded: model=" FUNCTION TRIM(WS-CFG-MODEL)
+                       " max_tokens=" FUNCTION TRIM(WS-CFG-MAX-TOKENS)
+                       " temperature=" FUNCTION TRIM(WS-CFG-TEMPERATURE)
+           END-IF.
+
+       APPLY-CONFIG-LINE.
+           MOVE SPACES TO WS-CONFIG-KEY WS-CONFIG-VALUE.
+           UNSTRING CONFIG-RECORD DELIMITED BY '='
+               INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+           END-UNSTRING.
+           EVALUATE FUNCTION TRIM(WS-CONFIG-KEY)
+               WHEN "MODEL"
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO WS-CFG-MODEL
+               WHEN "MAX_TOKENS"
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO WS-CFG-MAX-TOKENS
+               WHEN "TEMPERATURE"
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO WS-CFG-TEMPERATURE
+               WHEN "MAX_RETRIES"
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CONFIG-VALUE))
+                       TO WS-CFG-MAX-RETRIES
+               WHEN "RETRY_DELAY_SECS"
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CONFIG-VALUE))
+                       TO WS-CFG-RETRY-DELAY-SECS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> Rewritten after every successful prompt so the checkpoint file
+      *> always holds exactly the last completed request-id - not buffered
+      *> in memory until end of run, since the whole point is surviving an
+      *> abend partway through the batch.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CURRENT-REQUEST-ID TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *> Invoked via "cobthropic REPORT" instead of the normal batch run.
+      *> Reads AUDIT-LOG-FILE end to end, totals calls/tokens by day and
+      *> model, and prints an estimated dollar cost per row plus a grand
+      *> total - run monthly to reconcile against the Anthropic invoice.
+       GENERATE-USAGE-REPORT.
+           PERFORM INIT-PRICE-TABLE.
+           MOVE ZERO TO WS-REPORT-COUNT.
+           MOVE ZERO TO WS-GRAND-TOTAL-CALLS WS-GRAND-TOTAL-IN
+                        WS-GRAND-TOTAL-OUT WS-GRAND-TOTAL-COST.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "No audit log found - nothing to report yet."
+           ELSE
+               SET WS-AUDIT-EOF-FLAG TO 'N'
+               PERFORM UNTIL END-OF-AUDIT
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           SET END-OF-AUDIT TO TRUE
+                       NOT AT END
+                           PERFORM ACCUMULATE-AUDIT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+
+               DISPLAY " "
+               DISPLAY "=== Monthly Token Usage and Cost Summary ==="
+               PERFORM VARYING RPT-IDX FROM 1 BY 1
+                       UNTIL RPT-IDX > WS-REPORT-COUNT
+                   PERFORM COMPUTE-ENTRY-COST
+                   MOVE WS-ESTIMATED-COST TO WS-ESTIMATED-COST-DISPLAY
+                   MOVE WS-REPORT-CALLS(RPT-IDX) TO WS-REPORT-CALLS-DISPLAY
+                   MOVE WS-REPORT-IN-TOKENS(RPT-IDX)
+                       TO WS-REPORT-IN-TOKENS-DISPLAY
+                   MOVE WS-REPORT-OUT-TOKENS(RPT-IDX)
+                       TO WS-REPORT-OUT-TOKENS-DISPLAY
+                   DISPLAY FUNCTION TRIM(WS-REPORT-DAY(RPT-IDX)) " "
+                           FUNCTION TRIM(WS-REPORT-MODEL(RPT-IDX))
+                           " calls=" FUNCTION TRIM(WS-REPORT-CALLS-DISPLAY)
+                           " in=" FUNCTION TRIM(WS-REPORT-IN-TOKENS-DISPLAY)
+                           " out=" FUNCTION TRIM(WS-REPORT-OUT-TOKENS-DISPLAY)
+                           " cost=$" FUNCTION TRIM(WS-ESTIMATED-COST-DISPLAY)
+                   ADD WS-REPORT-CALLS(RPT-IDX) TO WS-GRAND-TOTAL-CALLS
+                   ADD WS-REPORT-IN-TOKENS(RPT-IDX) TO WS-GRAND-TOTAL-IN
+                   ADD WS-REPORT-OUT-TOKENS(RPT-IDX) TO WS-GRAND-TOTAL-OUT
+                   ADD WS-ESTIMATED-COST TO WS-GRAND-TOTAL-COST
+               END-PERFORM
+
+               MOVE WS-GRAND-TOTAL-COST TO WS-GRAND-TOTAL-COST-DISPLAY
+               MOVE WS-GRAND-TOTAL-CALLS TO WS-GRAND-TOTAL-CALLS-DISPLAY
+               MOVE WS-GRAND-TOTAL-IN TO WS-GRAND-TOTAL-IN-DISPLAY
+               MOVE WS-GRAND-TOTAL-OUT TO WS-GRAND-TOTAL-OUT-DISPLAY
+               DISPLAY " "
+               DISPLAY "Total calls: "
+                       FUNCTION TRIM(WS-GRAND-TOTAL-CALLS-DISPLAY)
+               DISPLAY "Total input tokens: "
+                       FUNCTION TRIM(WS-GRAND-TOTAL-IN-DISPLAY)
+               DISPLAY "Total output tokens: "
+                       FUNCTION TRIM(WS-GRAND-TOTAL-OUT-DISPLAY)
+               DISPLAY "Total estimated cost: $"
+                       FUNCTION TRIM(WS-GRAND-TOTAL-COST-DISPLAY)
+           END-IF.
+
+       INIT-PRICE-TABLE.
+           MOVE "claude-3-5-sonnet-20241022" TO WS-PRICE-MODEL(1).
+           MOVE 3.00 TO WS-PRICE-IN-PER-MTOK(1).
+           MOVE 15.00 TO WS-PRICE-OUT-PER-MTOK(1).
+           MOVE "claude-3-5-haiku-20241022" TO WS-PRICE-MODEL(2).
+           MOVE 0.80 TO WS-PRICE-IN-PER-MTOK(2).
+           MOVE 4.00 TO WS-PRICE-OUT-PER-MTOK(2).
+           MOVE "claude-3-opus-20240229" TO WS-PRICE-MODEL(3).
+           MOVE 15.00 TO WS-PRICE-IN-PER-MTOK(3).
+           MOVE 75.00 TO WS-PRICE-OUT-PER-MTOK(3).
+           MOVE "DEFAULT" TO WS-PRICE-MODEL(4).
+           MOVE 3.00 TO WS-PRICE-IN-PER-MTOK(4).
+           MOVE 15.00 TO WS-PRICE-OUT-PER-MTOK(4).
+
+      *> Splits one "ts|reqid|model|rc=n|in=n|out=n|err=x" audit line
+      *> apart and folds it into the matching day/model accumulator row,
+      *> adding a new row the first time a day/model pair is seen.
+       ACCUMULATE-AUDIT-ENTRY.
+           MOVE SPACES TO WS-AUDIT-TS-FIELD WS-AUDIT-REQID-FIELD
+                          WS-AUDIT-MODEL-FIELD WS-AUDIT-RC-FIELD
+                          WS-AUDIT-IN-FIELD WS-AUDIT-OUT-FIELD
+                          WS-AUDIT-ERR-FIELD.
+           UNSTRING AUDIT-LOG-RECORD DELIMITED BY '|'
+               INTO WS-AUDIT-TS-FIELD WS-AUDIT-REQID-FIELD
+                    WS-AUDIT-MODEL-FIELD WS-AUDIT-RC-FIELD
+                    WS-AUDIT-IN-FIELD WS-AUDIT-OUT-FIELD
+                    WS-AUDIT-ERR-FIELD
+           END-UNSTRING.
+
+           MOVE SPACES TO WS-AUDIT-DAY.
+           MOVE WS-AUDIT-TS-FIELD(1:8) TO WS-AUDIT-DAY.
+
+           MOVE SPACES TO WS-PARSE-FIELD.
+           UNSTRING WS-AUDIT-IN-FIELD DELIMITED BY '='
+               INTO WS-PARSE-JUNK WS-PARSE-FIELD
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-FIELD))
+               TO WS-AUDIT-IN-TOKENS.
+
+           MOVE SPACES TO WS-PARSE-FIELD.
+           UNSTRING WS-AUDIT-OUT-FIELD DELIMITED BY '='
+               INTO WS-PARSE-JUNK WS-PARSE-FIELD
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-FIELD))
+               TO WS-AUDIT-OUT-TOKENS.
+
+           PERFORM FIND-REPORT-ENTRY.
+           IF REPORT-ENTRY-FOUND
+               ADD 1 TO WS-REPORT-CALLS(RPT-IDX)
+               ADD WS-AUDIT-IN-TOKENS TO WS-REPORT-IN-TOKENS(RPT-IDX)
+               ADD WS-AUDIT-OUT-TOKENS TO WS-REPORT-OUT-TOKENS(RPT-IDX)
+           ELSE
+               IF WS-REPORT-COUNT < 200
+                   ADD 1 TO WS-REPORT-COUNT
+                   MOVE WS-AUDIT-DAY TO WS-REPORT-DAY(WS-REPORT-COUNT)
+                   MOVE WS-AUDIT-MODEL-FIELD
+                       TO WS-REPORT-MODEL(WS-REPORT-COUNT)
+                   MOVE 1 TO WS-REPORT-CALLS(WS-REPORT-COUNT)
+                   MOVE WS-AUDIT-IN-TOKENS
+                       TO WS-REPORT-IN-TOKENS(WS-REPORT-COUNT)
+                   MOVE WS-AUDIT-OUT-TOKENS
+                       TO WS-REPORT-OUT-TOKENS(WS-REPORT-COUNT)
+               ELSE
+                   DISPLAY "Report table full - some audit entries omitted."
+               END-IF
+           END-IF.
+
+      *> Sets RPT-IDX to the existing day/model row, if any, and sets
+      *> REPORT-ENTRY-FOUND accordingly.
+       FIND-REPORT-ENTRY.
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > WS-REPORT-COUNT
+                   OR (WS-REPORT-DAY(RPT-IDX) = WS-AUDIT-DAY
+                       AND WS-REPORT-MODEL(RPT-IDX) = WS-AUDIT-MODEL-FIELD)
+               CONTINUE
+           END-PERFORM.
+           IF RPT-IDX <= WS-REPORT-COUNT
+               SET REPORT-ENTRY-FOUND TO TRUE
+           ELSE
+               MOVE 'N' TO WS-REPORT-FOUND
+           END-IF.
+
+      *> Sets PRC-IDX to the price row matching WS-REPORT-MODEL(RPT-IDX),
+      *> or to the DEFAULT row (4) if the model isn't in the table, then
+      *> computes WS-ESTIMATED-COST for that report row.
+       FIND-PRICE-FOR-MODEL.
+           PERFORM VARYING PRC-IDX FROM 1 BY 1 UNTIL PRC-IDX > 3
+                   OR WS-PRICE-MODEL(PRC-IDX) = WS-REPORT-MODEL(RPT-IDX)
+               CONTINUE
+           END-PERFORM.
+           IF PRC-IDX > 3
+               MOVE 4 TO PRC-IDX
+           END-IF.
+
+       COMPUTE-ENTRY-COST.
+           PERFORM FIND-PRICE-FOR-MODEL.
+           COMPUTE WS-ESTIMATED-COST ROUNDED =
+               ((WS-REPORT-IN-TOKENS(RPT-IDX) * WS-PRICE-IN-PER-MTOK(PRC-IDX))
+                 + (WS-REPORT-OUT-TOKENS(RPT-IDX)
+                     * WS-PRICE-OUT-PER-MTOK(PRC-IDX)))
+               / 1000000.
+
+      *> Loads prior turns for WS-CURRENT-CONVERSATION-ID, if any, into
+      *> WS-CONVO-HISTORY-TABLE. A blank conversation-id (the ordinary
+      *> one-shot case) or a conversation with no history yet both just
+      *> leave the table empty - no history to prepend either way.
+       LOAD-CONVERSATION-HISTORY.
+           MOVE ZERO TO WS-CONVO-TURN-COUNT.
+           IF WS-CURRENT-CONVERSATION-ID NOT = SPACES
+               OPEN INPUT CONVERSATION-FILE
+               IF WS-CONVO-STATUS = "00"
+                   SET WS-CONVO-EOF-FLAG TO 'N'
+                   PERFORM UNTIL END-OF-CONVO
+                       READ CONVERSATION-FILE
+                           AT END
+                               SET END-OF-CONVO TO TRUE
+                           NOT AT END
+                               PERFORM APPLY-CONVO-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONVERSATION-FILE
+               END-IF
+           END-IF.
+
+      *> CONVERSATION-FILE is read oldest-line-first, so once a
+      *> conversation has accumulated more than 10 turns, a newly
+      *> matched line must displace the oldest kept turn (index 1)
+      *> rather than being dropped, or the table would freeze on the
+      *> first 5 exchanges forever and never show the model anything
+      *> more recent.
+      *> Only the convid and role are taken as delimited tokens - a pipe
+      *> is an entirely ordinary character in a prompt or reply (shell
+      *> commands, logical-or, markdown tables), so unstringing the
+      *> content as a third delimited token would silently truncate it
+      *> at the first pipe it contains. Everything after the second '|'
+      *> is instead taken verbatim, however many pipes it holds.
+       APPLY-CONVO-LINE.
+           MOVE SPACES TO WS-CONVO-FILE-CONVID WS-CONVO-FILE-ROLE
+                          WS-CONVO-FILE-CONTENT.
+           MOVE 1 TO WS-CONVO-LINE-PTR.
+           UNSTRING CONVERSATION-RECORD DELIMITED BY '|'
+               INTO WS-CONVO-FILE-CONVID
+               WITH POINTER WS-CONVO-LINE-PTR
+           END-UNSTRING.
+           UNSTRING CONVERSATION-RECORD DELIMITED BY '|'
+               INTO WS-CONVO-FILE-ROLE
+               WITH POINTER WS-CONVO-LINE-PTR
+           END-UNSTRING.
+           IF WS-CONVO-LINE-PTR <= FUNCTION LENGTH(CONVERSATION-RECORD)
+               MOVE CONVERSATION-RECORD(WS-CONVO-LINE-PTR:)
+                   TO WS-CONVO-FILE-CONTENT
+           END-IF.
+           IF FUNCTION TRIM(WS-CONVO-FILE-CONVID)
+                   = FUNCTION TRIM(WS-CURRENT-CONVERSATION-ID)
+               IF WS-CONVO-TURN-COUNT < 10
+                   ADD 1 TO WS-CONVO-TURN-COUNT
+               ELSE
+                   PERFORM SHIFT-CONVO-HISTORY-TABLE
+               END-IF
+               MOVE WS-CONVO-FILE-ROLE TO WS-CONVO-ROLE(WS-CONVO-TURN-COUNT)
+               MOVE WS-CONVO-FILE-CONTENT
+                   TO WS-CONVO-CONTENT(WS-CONVO-TURN-COUNT)
+           END-IF.
+
+      *> Drops the oldest kept turn (index 1) and shifts every other turn
+      *> down a slot, making room at WS-CONVO-TURN-COUNT (10) for the
+      *> next, more recent, turn APPLY-CONVO-LINE is about to store.
+       SHIFT-CONVO-HISTORY-TABLE.
+           PERFORM VARYING CONVO-IDX FROM 1 BY 1 UNTIL CONVO-IDX > 9
+               MOVE WS-CONVO-ROLE(CONVO-IDX + 1) TO WS-CONVO-ROLE(CONVO-IDX)
+               MOVE WS-CONVO-CONTENT(CONVO-IDX + 1)
+                   TO WS-CONVO-CONTENT(CONVO-IDX)
+           END-PERFORM.
+
+      *> Builds the full "messages":[...] array content into
+      *> WS-JSON-PAYLOAD2 - WS-CONVO-HISTORY-TABLE's turns (oldest
+      *> first) followed by the new user prompt. Uses STRING ... WITH
+      *> POINTER to append across multiple STRING statements into the
+      *> same field instead of a field referencing itself as both
+      *> source and target. Each turn's content is run through
+      *> ESCAPE-JSON-STRING first since it originated outside this
+      *> program (a submitted prompt or a replayed assistant reply) and
+      *> may contain characters that would otherwise break the JSON.
+       BUILD-MESSAGES-ARRAY.
+           MOVE SPACES TO WS-JSON-PAYLOAD2.
+           MOVE 1 TO WS-MSG-PTR.
+           MOVE 'N' TO WS-JSON-OVERFLOW.
+           PERFORM VARYING CONVO-IDX FROM 1 BY 1
+                   UNTIL CONVO-IDX > WS-CONVO-TURN-COUNT
+               MOVE SPACES TO WS-JSON-ESCAPE-IN
+               MOVE WS-CONVO-CONTENT(CONVO-IDX) TO WS-JSON-ESCAPE-IN
+               PERFORM ESCAPE-JSON-STRING
+               STRING
+                   '{"role":"' FUNCTION TRIM(WS-CONVO-ROLE(CONVO-IDX))
+                   '","content":"' FUNCTION TRIM(WS-JSON-ESCAPE-OUT)
+                   '"},'
+                   DELIMITED BY SIZE
+                   INTO WS-JSON-PAYLOAD2
+                   WITH POINTER WS-MSG-PTR
+                   ON OVERFLOW
+                       SET JSON-OVERFLOW TO TRUE
+               END-STRING
+           END-PERFORM.
+           MOVE SPACES TO WS-JSON-ESCAPE-IN.
+           MOVE WS-CURRENT-PROMPT TO WS-JSON-ESCAPE-IN.
+           PERFORM ESCAPE-JSON-STRING.
+           STRING
+               '{"role":"user","content":"' FUNCTION TRIM(WS-JSON-ESCAPE-OUT)
+               '"}]}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-PAYLOAD2
+               WITH POINTER WS-MSG-PTR
+               ON OVERFLOW
+                   SET JSON-OVERFLOW TO TRUE
+           END-STRING.
+
+      *> Appends this call's user turn and the assistant's reply to
+      *> CONVERSATION-FILE so the next call for the same conversation-id
+      *> sees them as history. Skipped for one-shot calls (no
+      *> conversation-id) and for calls that came back as an API error,
+      *> since there is no real assistant turn to remember in that case.
+       APPEND-CONVERSATION-TURNS.
+           IF WS-CURRENT-CONVERSATION-ID NOT = SPACES
+                   AND NOT RESP-HAS-ERROR
+               OPEN EXTEND CONVERSATION-FILE
+               IF WS-CONVO-STATUS = "35"
+                   OPEN OUTPUT CONVERSATION-FILE
+                   CLOSE CONVERSATION-FILE
+                   OPEN EXTEND CONVERSATION-FILE
+               END-IF
+               MOVE SPACES TO CONVERSATION-RECORD
+               STRING
+                   FUNCTION TRIM(WS-CURRENT-CONVERSATION-ID) '|user|'
+                   FUNCTION TRIM(WS-CURRENT-PROMPT)
+                   DELIMITED BY SIZE
+                   INTO CONVERSATION-RECORD
+               END-STRING
+               WRITE CONVERSATION-RECORD
+               MOVE SPACES TO CONVERSATION-RECORD
+               STRING
+                   FUNCTION TRIM(WS-CURRENT-CONVERSATION-ID) '|assistant|'
+                   FUNCTION TRIM(WS-RESP-TEXT)
+                   DELIMITED BY SIZE
+                   INTO CONVERSATION-RECORD
+               END-STRING
+               WRITE CONVERSATION-RECORD
+               CLOSE CONVERSATION-FILE
+           END-IF.
+
+      *> Writes the live API key to api_key_header.txt as a single curl
+      *> header line, then locks the file down to owner-only before
+      *> curl ever reads it, so the key is only ever readable from disk
+      *> for the short window between here and REMOVE-API-KEY-HEADER-FILE
+      *> - never as an argument visible to `ps`.
+       WRITE-API-KEY-HEADER-FILE.
+           OPEN OUTPUT API-KEY-HEADER-FILE.
+           MOVE SPACES TO API-KEY-HEADER-RECORD.
+           STRING
+               'x-api-key: ' FUNCTION TRIM(WS-API-KEY)
+               DELIMITED BY SIZE
+               INTO API-KEY-HEADER-RECORD
+           END-STRING.
+           WRITE API-KEY-HEADER-RECORD.
+           CLOSE API-KEY-HEADER-FILE.
+           CALL "SYSTEM" USING "chmod 600 api_key_header.txt".
+
+      *> Removes the header file as soon as CALL-ANTHROPIC-API (including
+      *> any retries) is done with it, so the key sits on disk no longer
+      *> than it has to.
+       REMOVE-API-KEY-HEADER-FILE.
+           CALL "SYSTEM" USING "rm -f api_key_header.txt".
+
+      *> Writes the full JSON request body (already built into
+      *> WS-JSON-PAYLOAD/WS-JSON-PAYLOAD2) out to request_body.json, which
+      *> curl then reads via "-d @request_body.json" - see BUILD-CURL-
+      *> COMMAND for why this replaced inlining the JSON as a shell
+      *> argument.
+       WRITE-REQUEST-BODY-FILE.
+           OPEN OUTPUT REQUEST-BODY-FILE.
+           MOVE SPACES TO REQUEST-BODY-RECORD.
+           STRING
+               FUNCTION TRIM(WS-JSON-PAYLOAD)
+               '"messages":['
+               FUNCTION TRIM(WS-JSON-PAYLOAD2)
+               DELIMITED BY SIZE
+               INTO REQUEST-BODY-RECORD
+           END-STRING.
+           WRITE REQUEST-BODY-RECORD.
+           CLOSE REQUEST-BODY-FILE.
+
+      *> Escapes WS-JSON-ESCAPE-IN (backslash, double quote, and embedded
+      *> newlines) into WS-JSON-ESCAPE-OUT so text that did not originate
+      *> in this program - a prompt from the input file, or a prior
+      *> assistant reply replayed back as conversation history - can be
+      *> embedded as a JSON string value without corrupting the request
+      *> body. Carriage returns are dropped rather than escaped, since a
+      *> bare \r adds nothing JSON doesn't already get from \n.
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-JSON-ESCAPE-OUT.
+           MOVE 1 TO WS-ESCAPE-OUT-PTR.
+      *> TRAILING-only trim: a TRIM of both ends would undercount the
+      *> length whenever the source text has leading spaces, since the
+      *> scan below still starts at position 1 of the untrimmed field -
+      *> that mismatch was silently eating that many characters off the
+      *> end instead.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-ESCAPE-IN TRAILING))
+               TO WS-ESCAPE-LEN.
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > WS-ESCAPE-LEN
+               MOVE WS-JSON-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-JSON-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-PTR
+                       END-STRING
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-JSON-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-PTR
+                       END-STRING
+                   WHEN X'0A'
+                       STRING '\n' DELIMITED BY SIZE
+                           INTO WS-JSON-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-PTR
+                       END-STRING
+                   WHEN X'0D'
+                       CONTINUE
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-JSON-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+      END PROGRAM COBTHROPIC.
